@@ -1,102 +1,660 @@
-      ******************************************************************
-      * Author: Rick van Dijk
-      * Date: 23-11-2020
-      * Purpose: FUN (versnellingen)
-      * Tectonics: cbl
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. Car-versnellingen.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *--------------Input variable-----------------------------------*
-       01 let PIC x(3).
-
-      *--------------Input variabel opslaan-----------------------------*
-       01 snelheid PIC s9(3)v99 value 0.0.
-       01 checkONQ PIC x(1).
-
-      *------------------variabelen om gemiddelde uit te kunnen rekenen-*
-       01 average PIC s9(3)v99.
-       01 aantal PIC s9(3).
-      *------------------Count van de loop bij te houden----------------*
-       01 ws-cnt PIC 9(1) value 0.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-      *--------------Main waar alles door loopt-------------------------*
-       MainTest.
-           *> Run main "methode" voor 5 keer                            *
-           PERFORM Main until ws-cnt =5.
-           *> RUN averager "methode" als je 5x door de main bent gegaan-*
-           PERFORM averager.
-
-           *> STop de de Main Test door deze zal hij ook gelijk naar het einde gaan en programma beeindigen.
-           stop RUN.
-
-       averager.
-           *> deelt average door aantal    (average/aantal)
-           DIVIDE average by aantal GIVING average.
-           *> Laat gemiddelde zien
-           display "Gemiddelde : "average.
-           stop RUN.
-
-       Main.
-           DISPLAY "---------------------------------------------------"
-           display "Kies snelheid, daarna wordt de versnelling
-           doorgegeven".
-
-           *> zet wat je krijgt in variabele let
-           ACCEPT let.
-
-           *> zet die input in snelheid en checkONQ
-           MOVE let TO snelheid.
-           MOVE let TO checkONQ.
-
-           *> check if checkONQ q als input heeft
-           if checkONQ = 'q'
-              MOVE 300 TO snelheid
-              perform averager.
-
-           *> check welke versnelling je zit (zolang het tussen -30 en 100 zit zal de snelheid bij average toegevoegd worden.
-           if snelheid GREATER OR EQUAL TO -30 AND snelheid LESS OR
-               EQUAL TO 100
-               ADD snelheid TO average
-               *> plus 1 voor aantal keer het een geldige input is
-               ADD 1 TO aantal
-               ADD 1 to ws-cnt
-
-           *> echte check met printen van welke versnelling je zit
-           *> in COBOL kan je zinnen zoals GREATER THAN gebruiken maar ook > dus is jouw keuze wat je doet.
-           if snelheid GREATER THAN 100
-               DISPLAY "Je kan niet zo hard rijden"
-           else if snelheid IS GREATER OR EQUAL TO 80
-               DISPLAY "Je zit in de vijfde versnelling"
-           else if snelheid IS GREATER OR EQUAL TO 60
-               DISPLAY "Je zit in de vierde vernelling"
-           else if snelheid IS GREATER OR EQUAL TO 30
-               DISPLAY "Je zit in de derde versnelling"
-           else if snelheid IS GREATER OR EQUAL TO 10
-               DISPLAY "Je zit in de tweede versnelling"
-           else if snelheid IS GREATER THAN 0
-               DISPLAY "Je zit in de eerste versnelling"
-           else if snelheid EQUAL TO 0
-               DISPLAY "Je staat in z'n vrij"
-           else if snelheid LESS THAN 0 AND snelheid GREATER OR EQUAL
-               TO -30
-               DISPLAY "Je staat in z'n achteruit"
-           else
-               DISPLAY "Verkeerde input"
-           stop RUN.
-
-      *----------Eindigt de programma-----------------------------------*
-       END PROGRAM Car-versnellingen.
+      ******************************************************************
+      * Author: Rick van Dijk
+      * Date: 23-11-2020
+      * Purpose: FUN (versnellingen)
+      * Tectonics: cbl
+      *------------------------------------------------------------------
+      * Modification history
+      * 09-08-2026 Batch mode: read readings from SPEEDIN instead of
+      *            ACCEPT, loop until end of file (was capped at 5).
+      * 09-08-2026 Write a SPEEDLOG audit record per reading plus a
+      *            trailer record with the session average.
+      * 09-08-2026 averager now guards against aantal = 0.
+      * 09-08-2026 Validate "let" IS NUMERIC before moving to snelheid.
+      * 09-08-2026 Session length, vehicle code, driver id and session
+      *            id now come from one RUNCTL record read at startup.
+      * 09-08-2026 averager prints a gear-distribution summary after
+      *            the "Gemiddelde" line.
+      * 09-08-2026 Gear-speed cutoffs moved out of Main's IF chain into
+      *            a GEAR-BAND table loaded from THRESHTAB per vehicle.
+      * 09-08-2026 DRVHIST keeps a running per-driver session history.
+      * 09-08-2026 Checkpoint/restart via RESTARTF after each reading.
+      * 09-08-2026 TELEOUT end-of-session interchange record for the
+      *            fleet telemetry system.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. Car-versnellingen.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *--------------Batch input van de snelheidsmetingen---------------*
+           SELECT SPEEDIN-FILE ASSIGN TO "SPEEDIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-speedin-status.
+
+      *--------------Audit trail van de sessie---------------------------*
+           SELECT SPEEDLOG-FILE ASSIGN TO "SPEEDLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-speedlog-status.
+
+      *--------------Run-control: driver, voertuig, sessie, lengte------*
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-runctl-status.
+
+      *--------------Versnelling-grenzen per voertuigcode----------------*
+           SELECT THRESHTAB-FILE ASSIGN TO "THRESHTAB.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TT-VEHICLE-CODE
+               FILE STATUS IS ws-threshtab-status.
+
+      *--------------Historie van gemiddelden per bestuurder-------------*
+           SELECT DRVHIST-FILE ASSIGN TO "DRVHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DH-DRIVER-ID
+               FILE STATUS IS ws-drvhist-status.
+
+      *--------------Checkpoint voor restart na een abend----------------*
+           SELECT RESTARTF-FILE ASSIGN TO "RESTARTF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-restartf-status.
+
+      *--------------Interchange record naar fleet telemetry-------------*
+           SELECT TELEOUT-FILE ASSIGN TO "TELEOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-teleout-status.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  SPEEDIN-FILE.
+       01  SPEEDIN-RECORD            PIC X(3).
+
+       FD  SPEEDLOG-FILE.
+       01  SPEEDLOG-RECORD.
+           05  SL-REC-TYPE           PIC X(1).
+           05  SL-SNELHEID           PIC S9(3)V99.
+           05  SL-GEAR-TEXT          PIC X(35).
+           05  SL-AANTAL             PIC S9(3).
+           05  SL-AVERAGE            PIC S9(5)V99.
+
+       FD  RUNCTL-FILE.
+       01  RUNCTL-RECORD.
+           05  RC-DRIVER-ID          PIC X(6).
+           05  RC-VEHICLE-CODE       PIC X(4).
+           05  RC-SESSION-ID         PIC X(6).
+           05  RC-MAX-READINGS       PIC 9(3).
+
+       FD  THRESHTAB-FILE.
+       01  THRESHTAB-RECORD.
+           05  TT-VEHICLE-CODE       PIC X(4).
+           05  TT-BOUND-REV          PIC S9(3).
+           05  TT-BOUND-VRIJ         PIC S9(3).
+           05  TT-BOUND-1E           PIC S9(3).
+           05  TT-BOUND-2E           PIC S9(3).
+           05  TT-BOUND-3E           PIC S9(3).
+           05  TT-BOUND-4E           PIC S9(3).
+           05  TT-BOUND-5E           PIC S9(3).
+           05  TT-BOUND-MAX          PIC S9(3).
+
+       FD  DRVHIST-FILE.
+       01  DRVHIST-RECORD.
+           05  DH-DRIVER-ID          PIC X(6).
+           05  DH-SESSION-COUNT      PIC 9(5).
+           05  DH-CUM-AVERAGE        PIC S9(5)V99.
+      *--------------Laatste 5 sessies, nieuwste in slot 1----------------*
+           05  DH-HISTORY            OCCURS 5 TIMES.
+               10  DH-HIST-SESSION-ID    PIC X(6).
+               10  DH-HIST-AVERAGE       PIC S9(3)V99.
+               10  DH-HIST-GEAR-COUNTS   PIC 9(5) OCCURS 7 TIMES.
+
+       FD  RESTARTF-FILE.
+       01  RESTART-RECORD.
+           05  RS-WS-CNT             PIC 9(3).
+           05  RS-READ-CNT           PIC 9(3).
+           05  RS-AANTAL             PIC S9(3).
+           05  RS-AVERAGE            PIC S9(5)V99.
+           05  RS-GEAR-COUNTS        PIC 9(5) OCCURS 7 TIMES.
+
+       FD  TELEOUT-FILE.
+       01  TELE-RECORD.
+           05  TL-DRIVER-ID          PIC X(6).
+           05  TL-SESSION-ID         PIC X(6).
+           05  TL-AVERAGE            PIC S9(3)V99.
+           05  TL-AANTAL             PIC 9(3).
+           05  TL-GEAR-COUNTS        PIC 9(5) OCCURS 7 TIMES.
+           05  TL-FILLER             PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *--------------Input variable-----------------------------------*
+       01 let PIC x(3).
+
+      *--------------Input variabel opslaan-----------------------------*
+       01 snelheid PIC s9(3)v99 value 0.0.
+       01 checkONQ PIC x(1).
+
+      *------------------variabelen om gemiddelde uit te kunnen rekenen-*
+       01 average PIC s9(5)v99.
+       01 aantal PIC s9(3).
+      *------------------Count van de loop bij te houden----------------*
+       01 ws-cnt PIC 9(3) value 0.
+      *------------------Ware leespositie in SPEEDIN, voor restart------*
+       01 ws-read-cnt PIC 9(3) value 0.
+
+      *------------------File status codes-------------------------------*
+       01 ws-speedin-status   PIC X(2) value spaces.
+       01 ws-speedlog-status  PIC X(2) value spaces.
+       01 ws-runctl-status    PIC X(2) value spaces.
+       01 ws-threshtab-status PIC X(2) value spaces.
+       01 ws-drvhist-status   PIC X(2) value spaces.
+       01 ws-restartf-status  PIC X(2) value spaces.
+       01 ws-teleout-status   PIC X(2) value spaces.
+
+      *------------------Besturing van de loop----------------------------*
+       01 ws-eof               PIC X(1) value 'N'.
+           88 ws-eof-yes               value 'Y'.
+       01 ws-done              PIC X(1) value 'N'.
+           88 ws-done-yes              value 'Y'.
+       01 ws-resuming          PIC X(1) value 'N'.
+           88 ws-resuming-yes          value 'Y'.
+       01 ws-skip-cnt          PIC 9(3) value 0.
+       01 ws-gear-idx          PIC 9(2) value 0.
+       01 ws-band-found        PIC X(1) value 'N'.
+           88 ws-band-found-yes        value 'Y'.
+       01 ws-speedlog-opened    PIC X(1) value 'N'.
+           88 ws-speedlog-opened-yes   value 'Y'.
+      *> positie van het eerste ongeldige teken in "let" zoals
+      *> FUNCTION TEST-NUMVAL dat teruggeeft; 0 betekent geldig. Nodig
+      *> omdat de klasse-conditie NUMERIC op een PIC X veld geen
+      *> voorteken of spatie-opvulling toestaat, terwijl "let" als
+      *> "5  ", "-5 " of "-30" wordt aangeleverd.
+       01 ws-numval-pos        PIC S9(4) value 0.
+       01 ws-hist-idx          PIC 9(1) value 0.
+
+      *------------------Gegevens die het hele run opzet bepalen----------*
+       01 ws-driver-id         PIC X(6) value spaces.
+       01 ws-vehicle-code      PIC X(4) value spaces.
+       01 ws-session-id        PIC X(6) value spaces.
+       01 ws-max-readings      PIC 9(3) value 5.
+
+      *------------------Tabel met versnelling-grenzen--------------------*
+       01 GEAR-BAND-TABLE.
+           05  GEAR-BAND OCCURS 7 TIMES.
+               10  GB-LOW            PIC S9(3).
+               10  GB-HIGH           PIC S9(3).
+               10  GB-TEXT           PIC X(35).
+               10  GB-COUNT          PIC 9(5) value 0.
+
+      *------------------Huidige classificatie-----------------------------*
+       01 ws-gear-text         PIC X(35) value spaces.
+       01 ws-gear-band-no      PIC 9(2) value 0.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *--------------Main waar alles door loopt-------------------------*
+       MainTest.
+           PERFORM InitializeRun.
+           PERFORM LoadRunControl.
+           PERFORM LoadThresholds.
+           OPEN INPUT SPEEDIN-FILE.
+           if ws-speedin-status NOT = "00"
+               DISPLAY "Kan SPEEDIN.DAT niet openen, status: "
+                   ws-speedin-status
+               set ws-done-yes to true
+           else
+               PERFORM CheckRestart
+           end-if.
+
+           *> Run main "methode" totdat het bestand leeg is, de sessie
+           *> lengte is bereikt, of de 'q' sentinel wordt gelezen.
+           PERFORM Main THRU Main-Exit until ws-done-yes.
+
+           CLOSE SPEEDIN-FILE.
+           CLOSE SPEEDLOG-FILE.
+
+           *> RUN averager "methode" als je klaar bent met lezen--------*
+           PERFORM averager.
+           PERFORM WriteSpeedLogTrailer.
+           PERFORM UpdateDriverHistory.
+           PERFORM WriteTelemetryRecord.
+           PERFORM ClearCheckpoint.
+
+           *> STop de de Main Test door deze zal hij ook gelijk naar het einde gaan en programma beeindigen.
+           stop RUN.
+
+       averager.
+           *> als er geen enkele geldige meting was kan er niet gedeeld
+           *> worden door aantal, dus geef een duidelijke melding ipv
+           *> de job te laten abenden op een deling door nul.
+           if aantal = 0
+               display "Geen geldige metingen deze sessie"
+               move 0 to average
+           else
+               *> deelt average door aantal    (average/aantal)
+               DIVIDE average by aantal GIVING average
+               *> Laat gemiddelde zien
+               display "Gemiddelde : "average
+           end-if.
+
+           PERFORM WriteDistribution.
+
+       Main.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "Kies snelheid, daarna wordt de versnelling"
+           DISPLAY "doorgegeven".
+
+           *> de sessie mag niet verder lopen dan de RUNCTL lengte,-----*
+           *> ook als het bestand nog meer metingen heeft---------------*
+           if ws-cnt NOT LESS THAN ws-max-readings
+               set ws-done-yes to true
+               GO TO Main-Exit.
+
+           *> lees de volgende meting uit het batch-bestand ipv ACCEPT-*
+           READ SPEEDIN-FILE INTO let
+               AT END
+                   set ws-eof-yes to true
+               NOT AT END
+                   *> ware leespositie, los van hoeveel metingen er
+                   *> geldig waren, zodat een restart exact kan
+                   *> hervatten waar deze sessie gebleven was.
+                   ADD 1 TO ws-read-cnt
+           end-read.
+
+           if ws-eof-yes
+               set ws-done-yes to true
+               GO TO Main-Exit.
+
+           *> zet die input in checkONQ
+           MOVE let TO checkONQ.
+
+           *> check if checkONQ q als input heeft
+           if checkONQ = 'q'
+               set ws-done-yes to true
+               GO TO Main-Exit.
+
+           *> bewaak dat een niet-numerieke meting niet stiekem in het
+           *> gemiddelde en de aantal-telling terechtkomt. "let" komt
+           *> aan als bv. "5  ", "-5 " of "-30", en de klasse-conditie
+           *> NUMERIC op een PIC X veld accepteert geen voorteken of
+           *> spatie-opvulling, dus wordt hier FUNCTION TEST-NUMVAL
+           *> gebruikt die dat wel correct beoordeelt.
+           MOVE FUNCTION TEST-NUMVAL(let) TO ws-numval-pos.
+           if ws-numval-pos NOT = 0
+               DISPLAY "Ongeldige meting overgeslagen: " let
+               GO TO Main-Exit.
+
+           *> zet die input in snelheid
+           MOVE FUNCTION NUMVAL(let) TO snelheid.
+
+           *> zelfde grenzen als GEAR-BAND-TABLE (GB-LOW(1)/GB-HIGH(7),
+           *> per voertuig geladen door LoadThresholds) ipv de vaste
+           *> -30/100, anders telt average/aantal/ws-cnt een meting
+           *> niet mee die ClassifySnelheid net wel als geldige band
+           *> heeft weergegeven en gelogd.
+           if snelheid GREATER OR EQUAL TO GB-LOW(1) AND snelheid LESS
+               OR EQUAL TO GB-HIGH(7)
+               ADD snelheid TO average
+               *> plus 1 voor aantal keer het een geldige input is
+               ADD 1 TO aantal
+               *> ws-cnt telt alleen geldige metingen, zodat de
+               *> RUNCTL-sessielengte nog steeds "N geldige metingen"
+               *> betekent en niet "N regels gelezen".
+               ADD 1 to ws-cnt
+           end-if.
+
+           *> echte check met printen van welke versnelling je zit, nu
+           *> tabel-gestuurd vanuit GEAR-BAND-TABLE ipv een vaste keten
+           *> van IF/ELSE IF grenzen.
+           PERFORM ClassifySnelheid THRU ClassifySnelheid-Exit.
+           DISPLAY ws-gear-text.
+
+           PERFORM WriteSpeedLogDetail.
+           PERFORM WriteCheckpoint.
+
+       Main-Exit.
+           EXIT.
+
+      *--------------Eenmalige initialisatie van een sessie--------------*
+       InitializeRun.
+           MOVE 0 TO average.
+           MOVE 0 TO aantal.
+           MOVE 0 TO ws-cnt.
+           MOVE 0 TO ws-read-cnt.
+
+      *--------------Leest driver/voertuig/sessie/lengte-----------------*
+       LoadRunControl.
+           OPEN INPUT RUNCTL-FILE.
+           if ws-runctl-status = "00"
+               READ RUNCTL-FILE INTO RUNCTL-RECORD
+                   AT END
+                       MOVE "NONE  " TO ws-driver-id
+                       MOVE "STD " TO ws-vehicle-code
+                       MOVE "NONE  " TO ws-session-id
+                       *> geen RUNCTL-record: req 000 vraagt om tot
+                       *> end-of-file te lezen, dus geen kunstmatige
+                       *> cap. RUNCTL is alleen een opt-in limiet voor
+                       *> de "quick spot check" uit req 004.
+                       MOVE 999 TO ws-max-readings
+                   NOT AT END
+                       MOVE RC-DRIVER-ID TO ws-driver-id
+                       MOVE RC-VEHICLE-CODE TO ws-vehicle-code
+                       MOVE RC-SESSION-ID TO ws-session-id
+                       MOVE RC-MAX-READINGS TO ws-max-readings
+               end-read
+               CLOSE RUNCTL-FILE
+           else
+               *> geen run-control bestand aangetroffen: lees net als
+               *> req 000 tot end-of-file, geen vaste cap van 5.
+               MOVE "NONE  " TO ws-driver-id
+               MOVE "STD " TO ws-vehicle-code
+               MOVE "NONE  " TO ws-session-id
+               MOVE 999 TO ws-max-readings
+           end-if.
+
+      *--------------Laadt de versnelling-grenzen voor het voertuig------*
+       LoadThresholds.
+           OPEN INPUT THRESHTAB-FILE.
+           if ws-threshtab-status = "00"
+               MOVE ws-vehicle-code TO TT-VEHICLE-CODE
+               READ THRESHTAB-FILE
+                   INVALID KEY
+                       PERFORM UseDefaultThresholds
+                   NOT INVALID KEY
+                       PERFORM BuildThresholdTable
+               end-read
+               CLOSE THRESHTAB-FILE
+           else
+               PERFORM UseDefaultThresholds
+           end-if.
+
+      *--------------Vult GEAR-BAND-TABLE vanuit THRESHTAB-RECORD--------*
+       BuildThresholdTable.
+           MOVE TT-BOUND-REV  TO GB-LOW(1).
+           SUBTRACT 1 FROM TT-BOUND-VRIJ GIVING GB-HIGH(1).
+           MOVE "Je staat in z'n achteruit" TO GB-TEXT(1).
+
+           MOVE TT-BOUND-VRIJ TO GB-LOW(2).
+           MOVE TT-BOUND-VRIJ TO GB-HIGH(2).
+           MOVE "Je staat in z'n vrij" TO GB-TEXT(2).
+
+           MOVE TT-BOUND-1E TO GB-LOW(3).
+           SUBTRACT 1 FROM TT-BOUND-2E GIVING GB-HIGH(3).
+           MOVE "Je zit in de eerste versnelling" TO GB-TEXT(3).
+
+           MOVE TT-BOUND-2E  TO GB-LOW(4).
+           SUBTRACT 1 FROM TT-BOUND-3E GIVING GB-HIGH(4).
+           MOVE "Je zit in de tweede versnelling" TO GB-TEXT(4).
+
+           MOVE TT-BOUND-3E  TO GB-LOW(5).
+           SUBTRACT 1 FROM TT-BOUND-4E GIVING GB-HIGH(5).
+           MOVE "Je zit in de derde versnelling" TO GB-TEXT(5).
+
+           MOVE TT-BOUND-4E  TO GB-LOW(6).
+           SUBTRACT 1 FROM TT-BOUND-5E GIVING GB-HIGH(6).
+           MOVE "Je zit in de vierde vernelling" TO GB-TEXT(6).
+
+           MOVE TT-BOUND-5E  TO GB-LOW(7).
+           MOVE TT-BOUND-MAX TO GB-HIGH(7).
+           MOVE "Je zit in de vijfde versnelling" TO GB-TEXT(7).
+
+      *--------------Standaardgrenzen als er geen tabel-record is--------*
+       UseDefaultThresholds.
+           MOVE -30 TO GB-LOW(1).
+           MOVE -1  TO GB-HIGH(1).
+           MOVE "Je staat in z'n achteruit" TO GB-TEXT(1).
+
+           MOVE 0   TO GB-LOW(2).
+           MOVE 0   TO GB-HIGH(2).
+           MOVE "Je staat in z'n vrij" TO GB-TEXT(2).
+
+           MOVE 1   TO GB-LOW(3).
+           MOVE 9   TO GB-HIGH(3).
+           MOVE "Je zit in de eerste versnelling" TO GB-TEXT(3).
+
+           MOVE 10  TO GB-LOW(4).
+           MOVE 29  TO GB-HIGH(4).
+           MOVE "Je zit in de tweede versnelling" TO GB-TEXT(4).
+
+           MOVE 30  TO GB-LOW(5).
+           MOVE 59  TO GB-HIGH(5).
+           MOVE "Je zit in de derde versnelling" TO GB-TEXT(5).
+
+           MOVE 60  TO GB-LOW(6).
+           MOVE 79  TO GB-HIGH(6).
+           MOVE "Je zit in de vierde vernelling" TO GB-TEXT(6).
+
+           MOVE 80  TO GB-LOW(7).
+           MOVE 100 TO GB-HIGH(7).
+           MOVE "Je zit in de vijfde versnelling" TO GB-TEXT(7).
+
+      *--------------Zoekt de band waarin snelheid valt-------------------*
+       ClassifySnelheid.
+           MOVE "Verkeerde input" TO ws-gear-text.
+           MOVE 0 TO ws-gear-band-no.
+           MOVE "N" TO ws-band-found.
+           MOVE 1 TO ws-gear-idx.
+
+      *> bovengrens komt uit de GEAR-BAND-TABLE (TT-BOUND-MAX per
+      *> voertuig, of de standaard 100) in plaats van een vaste 100,
+      *> anders wordt een geldige band-7 meting voor een voertuig met
+      *> een hogere top gewoon als "te hard" afgewezen.
+           if snelheid GREATER THAN GB-HIGH(7)
+               MOVE "Je kan niet zo hard rijden" TO ws-gear-text
+               GO TO ClassifySnelheid-Exit.
+
+           PERFORM FindGearBand UNTIL ws-band-found-yes OR
+               ws-gear-idx GREATER THAN 7.
+
+           if ws-band-found-yes
+               MOVE GB-TEXT(ws-gear-band-no) TO ws-gear-text
+               ADD 1 TO GB-COUNT(ws-gear-band-no)
+           end-if.
+
+       ClassifySnelheid-Exit.
+           EXIT.
+
+      *--------------Een stap van de bandzoektocht-------------------------*
+       FindGearBand.
+           if snelheid GREATER OR EQUAL TO GB-LOW(ws-gear-idx) AND
+               snelheid LESS OR EQUAL TO GB-HIGH(ws-gear-idx)
+               MOVE ws-gear-idx TO ws-gear-band-no
+               MOVE "Y" TO ws-band-found
+           else
+               ADD 1 TO ws-gear-idx
+           end-if.
+
+      *--------------Detecteert en herstelt een checkpoint----------------*
+       CheckRestart.
+           OPEN INPUT RESTARTF-FILE.
+           if ws-restartf-status = "00"
+               READ RESTARTF-FILE INTO RESTART-RECORD
+                   AT END
+                       CLOSE RESTARTF-FILE
+                   NOT AT END
+                       MOVE RS-WS-CNT TO ws-cnt
+                       MOVE RS-READ-CNT TO ws-read-cnt
+                       MOVE RS-AANTAL TO aantal
+                       MOVE RS-AVERAGE TO average
+                       MOVE "Y" TO ws-resuming
+                       PERFORM RestoreGearCounts
+                       CLOSE RESTARTF-FILE
+                       *> sla exact zoveel SPEEDIN-regels over als er
+                       *> vorige keer echt gelezen zijn (ws-read-cnt),
+                       *> niet het aantal geldige metingen (ws-cnt),
+                       *> anders schuift de herstart een regel op.
+                       PERFORM SkipInputRecord UNTIL
+                           ws-skip-cnt NOT LESS THAN ws-read-cnt
+                       DISPLAY "Sessie hervat vanaf meting " ws-cnt
+               end-read
+           end-if.
+
+      *--------------Zet de herstelde telling per band terug---------------*
+       RestoreGearCounts.
+           MOVE 1 TO ws-gear-idx.
+           PERFORM RestoreOneGearCount UNTIL ws-gear-idx GREATER THAN 7.
+
+       RestoreOneGearCount.
+           MOVE RS-GEAR-COUNTS(ws-gear-idx) TO GB-COUNT(ws-gear-idx).
+           ADD 1 TO ws-gear-idx.
+
+      *--------------Slaat een reeds verwerkte meting over bij hervatten-*
+       SkipInputRecord.
+           READ SPEEDIN-FILE INTO let
+               AT END
+                   MOVE ws-read-cnt TO ws-skip-cnt.
+           ADD 1 TO ws-skip-cnt.
+
+      *--------------Schrijft het checkpoint na elke geaccepteerde meting-*
+       WriteCheckpoint.
+           MOVE ws-cnt TO RS-WS-CNT.
+           MOVE ws-read-cnt TO RS-READ-CNT.
+           MOVE aantal TO RS-AANTAL.
+           MOVE average TO RS-AVERAGE.
+           MOVE 1 TO ws-gear-idx.
+           PERFORM SaveOneGearCount UNTIL ws-gear-idx GREATER THAN 7.
+           OPEN OUTPUT RESTARTF-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTARTF-FILE.
+
+       SaveOneGearCount.
+           MOVE GB-COUNT(ws-gear-idx) TO RS-GEAR-COUNTS(ws-gear-idx).
+           ADD 1 TO ws-gear-idx.
+
+      *--------------Wist het checkpoint als de sessie is afgerond--------*
+       ClearCheckpoint.
+           OPEN OUTPUT RESTARTF-FILE.
+           CLOSE RESTARTF-FILE.
+
+      *--------------Schrijft een SPEEDLOG detailregel---------------------*
+       WriteSpeedLogDetail.
+      *> het bestand mag maar een keer per sessie geopend worden, dus
+      *> wordt dat bijgehouden met een eigen switch in plaats van af
+      *> te leiden uit ws-cnt (die alleen geldige metingen telt en
+      *> dus niet noodzakelijk 1 is bij de eerste gelezen regel).
+           if NOT ws-speedlog-opened-yes
+               if ws-resuming = "Y"
+                   OPEN EXTEND SPEEDLOG-FILE
+                   if ws-speedlog-status NOT = "00"
+                       OPEN OUTPUT SPEEDLOG-FILE
+                   end-if
+               else
+                   OPEN OUTPUT SPEEDLOG-FILE
+               end-if
+               set ws-speedlog-opened-yes to true
+           end-if.
+           MOVE "D" TO SL-REC-TYPE.
+           MOVE snelheid TO SL-SNELHEID.
+           MOVE ws-gear-text TO SL-GEAR-TEXT.
+           MOVE aantal TO SL-AANTAL.
+           MOVE average TO SL-AVERAGE.
+           WRITE SPEEDLOG-RECORD.
+
+      *--------------Schrijft de trailer met het eindgemiddelde------------*
+       WriteSpeedLogTrailer.
+           *> MainTest heeft SPEEDLOG-FILE altijd al gesloten voordat
+           *> deze paragraaf draait, dus de status van die CLOSE mag
+           *> niet gebruikt worden om te bepalen of er nog geopend
+           *> moet worden: probeer altijd EXTEND, en val terug op
+           *> OUTPUT als het bestand nog niet bestaat (net als
+           *> WriteTelemetryRecord dat al deed).
+           OPEN EXTEND SPEEDLOG-FILE.
+           if ws-speedlog-status NOT = "00"
+               OPEN OUTPUT SPEEDLOG-FILE
+           end-if.
+           MOVE "T" TO SL-REC-TYPE.
+           MOVE 0 TO SL-SNELHEID.
+           MOVE "Eindgemiddelde sessie" TO SL-GEAR-TEXT.
+           MOVE aantal TO SL-AANTAL.
+           MOVE average TO SL-AVERAGE.
+           WRITE SPEEDLOG-RECORD.
+           CLOSE SPEEDLOG-FILE.
+
+      *--------------Print de versnelling-verdeling na het gemiddelde-----*
+       WriteDistribution.
+           DISPLAY "Verdeling per versnelling:".
+           MOVE 1 TO ws-gear-idx.
+           PERFORM DisplayBandRow UNTIL ws-gear-idx GREATER THAN 7.
+
+       DisplayBandRow.
+           DISPLAY GB-TEXT(ws-gear-idx) " : " GB-COUNT(ws-gear-idx).
+           ADD 1 TO ws-gear-idx.
+
+      *--------------Werkt de historie van de bestuurder bij---------------*
+       UpdateDriverHistory.
+           OPEN I-O DRVHIST-FILE.
+           if ws-drvhist-status NOT = "00"
+               OPEN OUTPUT DRVHIST-FILE
+               CLOSE DRVHIST-FILE
+               OPEN I-O DRVHIST-FILE
+           end-if.
+
+           MOVE ws-driver-id TO DH-DRIVER-ID.
+           READ DRVHIST-FILE
+               INVALID KEY
+                   INITIALIZE DRVHIST-RECORD
+                   MOVE ws-driver-id TO DH-DRIVER-ID
+                   MOVE 1 TO DH-SESSION-COUNT
+                   MOVE average TO DH-CUM-AVERAGE
+                   PERFORM StoreNewestSession
+                   WRITE DRVHIST-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO DH-SESSION-COUNT
+                   ADD average TO DH-CUM-AVERAGE
+                   PERFORM ShiftHistory
+                   PERFORM StoreNewestSession
+                   REWRITE DRVHIST-RECORD
+           end-read.
+           CLOSE DRVHIST-FILE.
+
+      *--------------Schuift de historie een plek op (nieuwste eerst)----*
+       ShiftHistory.
+           PERFORM ShiftOneSlot VARYING ws-hist-idx FROM 5 BY -1
+               UNTIL ws-hist-idx < 2.
+
+       ShiftOneSlot.
+           MOVE DH-HISTORY(ws-hist-idx - 1) TO DH-HISTORY(ws-hist-idx).
+
+      *--------------Zet de zojuist afgeronde sessie in slot 1-----------*
+       StoreNewestSession.
+           MOVE ws-session-id TO DH-HIST-SESSION-ID(1).
+           MOVE average TO DH-HIST-AVERAGE(1).
+           MOVE 1 TO ws-gear-idx.
+           PERFORM StoreOneHistGearCount UNTIL ws-gear-idx GREATER
+               THAN 7.
+
+       StoreOneHistGearCount.
+           MOVE GB-COUNT(ws-gear-idx) TO
+               DH-HIST-GEAR-COUNTS(1, ws-gear-idx).
+           ADD 1 TO ws-gear-idx.
+
+      *--------------Schrijft het interchange-record voor fleet telemetry-*
+       WriteTelemetryRecord.
+           OPEN EXTEND TELEOUT-FILE.
+           if ws-teleout-status NOT = "00"
+               OPEN OUTPUT TELEOUT-FILE
+           end-if.
+           MOVE ws-driver-id TO TL-DRIVER-ID.
+           MOVE ws-session-id TO TL-SESSION-ID.
+           MOVE average TO TL-AVERAGE.
+           MOVE aantal TO TL-AANTAL.
+           MOVE 1 TO ws-gear-idx.
+           PERFORM CopyOneGearCount UNTIL ws-gear-idx GREATER THAN 7.
+           MOVE spaces TO TL-FILLER.
+           WRITE TELE-RECORD.
+           CLOSE TELEOUT-FILE.
+
+       CopyOneGearCount.
+           MOVE GB-COUNT(ws-gear-idx) TO TL-GEAR-COUNTS(ws-gear-idx).
+           ADD 1 TO ws-gear-idx.
+
+      *----------Eindigt de programma-----------------------------------*
+       END PROGRAM Car-versnellingen.
